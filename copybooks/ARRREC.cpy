@@ -0,0 +1,12 @@
+      *****************************************************************
+      * ARRREC - SHARED ARR-LENGTH DRIVEN LINE-ITEM TABLE LAYOUT.     *
+      * COPY THIS MEMBER, WITH REPLACING WHEN THE CALLER USES A       *
+      * PREFIXED FIELD NAME, WHEREVER A PROGRAM BUILDS OR ACCEPTS THE *
+      * STANDARD ARR-LENGTH / XS LINE-ITEM TABLE (PositiveSum,        *
+      * MAKE-NEGATIVE-BATCH, POSSPLIT, DAILYBAL, AND ANY FUTURE       *
+      * CALLER OF THE SAME PATTERN).                                  *
+      *****************************************************************
+       01  ARR.
+           05  ARR-LENGTH          PIC 9(03).
+           05  XS                  PIC S9(03) OCCURS 0 TO 999 TIMES
+                                    DEPENDING ON ARR-LENGTH.
