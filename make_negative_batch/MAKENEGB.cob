@@ -0,0 +1,75 @@
+000010*****************************************************************
+000020* PROGRAM-ID: MAKE-NEGATIVE-BATCH                                *
+000030* AUTHOR:     R. OKONKWO - BATCH SYSTEMS GROUP                  *
+000040* INSTALLATION: DATA CENTER OPERATIONS                          *
+000050* DATE-WRITTEN: 08/09/2026                                      *
+000060* DATE-COMPILED:                                                *
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY                                          *
+000090*  08/09/2026  RO  INITIAL VERSION - VECTORIZED SIGN-FLIP PASS   *
+000100*  08/09/2026  RO  ADOPT SHARED ARRREC COPYBOOK FOR ARR LAYOUT   *
+000110*  08/09/2026  RO  ADD OUT-STATUS TABLE TO SURFACE PER-ITEM      *
+000120*                  REJECTIONS FROM MAKE-NEGATIVE                 *
+000130*****************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. MAKE-NEGATIVE-BATCH.
+000160 AUTHOR. R. OKONKWO.
+000170 INSTALLATION. DATA CENTER OPERATIONS.
+000180 DATE-WRITTEN. 08/09/2026.
+000190 DATE-COMPILED.
+000200*****************************************************************
+000210* RUNS EVERY ENTRY OF AN ARR-LENGTH DRIVEN xs TABLE THROUGH      *
+000220* MAKE-NEGATIVE'S OWN SIGN-FLIP LOGIC AND RETURNS A PARALLEL     *
+000230* OUTPUT TABLE, SO A WHOLE BATCH CAN BE NORMALIZED IN ONE CALL.  *
+000240* OUT-STATUS CARRIES MAKE-NEGATIVE'S PER-ITEM STATUS CODE BACK   *
+000250* TO THE CALLER, SO A REJECTED (NON-NUMERIC) ITEM IS VISIBLE     *
+000260* RATHER THAN SILENTLY LEFT AS ZERO IN OUT-ARR.                  *
+000270*****************************************************************
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  SF100-COUNTERS.
+000310     05  SF100-INDEX             PIC 9(05).
+000320
+000330 01  SF100-CALL-PARMS.
+000340     05  SF100-CALL-N            PIC S9(08).
+000350     05  SF100-CALL-RESULT       PIC S9(08).
+000360     05  SF100-CALL-STATUS       PIC X(01).
+000370
+000380 LINKAGE SECTION.
+000390     COPY ARRREC.
+000400 01  OUT-ARR.
+000410     05  YS                      PIC S9(03) OCCURS 0 TO 999 TIMES
+000420                                  DEPENDING ON ARR-LENGTH.
+000430 01  OUT-STATUS.
+000440     05  YS-STATUS               PIC X(01) OCCURS 0 TO 999 TIMES
+000450                                  DEPENDING ON ARR-LENGTH.
+000460
+000470 PROCEDURE DIVISION USING ARR OUT-ARR OUT-STATUS.
+000480*****************************************************************
+000490* 0000-MAINLINE - VECTORIZED SIGN-FLIP PASS                      *
+000500*****************************************************************
+000510 0000-MAINLINE.
+000520     PERFORM 1000-FLIP-ONE-ITEM
+000530         THRU 1000-EXIT
+000540         VARYING SF100-INDEX FROM 1 BY 1
+000550         UNTIL SF100-INDEX GREATER THAN ARR-LENGTH.
+000560
+000570     GOBACK.
+000580
+000590*****************************************************************
+000600* 1000-FLIP-ONE-ITEM - CALL MAKE-NEGATIVE FOR ONE TABLE ENTRY    *
+000610*****************************************************************
+000620 1000-FLIP-ONE-ITEM.
+000630     MOVE XS (SF100-INDEX) TO SF100-CALL-N.
+000640
+000650     CALL 'MAKE-NEGATIVE' USING SF100-CALL-N
+000660                                 SF100-CALL-RESULT
+000670                                 SF100-CALL-STATUS.
+000680
+000690     MOVE SF100-CALL-RESULT TO YS (SF100-INDEX).
+000700     MOVE SF100-CALL-STATUS TO YS-STATUS (SF100-INDEX).
+000710
+000720 1000-EXIT.
+000730     EXIT.
+000740
+000750 END PROGRAM MAKE-NEGATIVE-BATCH.
