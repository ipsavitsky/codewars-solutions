@@ -1,14 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAKE-NEGATIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUDIT-N           PIC S9(8).
+           05 AUDIT-RESULT      PIC S9(8).
+           05 AUDIT-BRANCH      PIC X(8).
+           05 AUDIT-TIMESTAMP.
+              10 AUDIT-TS-DATE  PIC 9(6).
+              10 AUDIT-TS-TIME  PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01 WS-DATE          PIC 9(6).
+       01 WS-TIME          PIC 9(8).
        LINKAGE SECTION.
-       01 N           PIC S9(8).
-       01 RESULT      PIC S9(8).
-       PROCEDURE DIVISION USING N RESULT.
-           IF N LESS THAN 0 THEN
-              MOVE N TO RESULT
+       01 N                PIC S9(8).
+       01 RESULT           PIC S9(8).
+       01 STATUS-CODE      PIC X(01).
+           88 STATUS-OK        VALUE '0'.
+           88 STATUS-INVALID-DATA VALUE '1'.
+       PROCEDURE DIVISION USING N RESULT STATUS-CODE.
+           OPEN EXTEND AUDIT-LOG.
+           IF N IS NOT NUMERIC
+              SET STATUS-INVALID-DATA TO TRUE
+              MOVE 0 TO RESULT
+              MOVE 'REJECTED' TO AUDIT-BRANCH
            ELSE
-              SUBTRACT N FROM ZERO GIVING RESULT
+              SET STATUS-OK TO TRUE
+              IF N LESS THAN 0 THEN
+                 MOVE N TO RESULT
+                 MOVE 'NEGATIVE' TO AUDIT-BRANCH
+              ELSE
+                 SUBTRACT N FROM ZERO GIVING RESULT
+                 MOVE 'FLIPPED' TO AUDIT-BRANCH
+              END-IF
            END-IF.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE N TO AUDIT-N.
+           MOVE RESULT TO AUDIT-RESULT.
+           MOVE WS-DATE TO AUDIT-TS-DATE.
+           MOVE WS-TIME TO AUDIT-TS-TIME.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
            GOBACK.
        END PROGRAM MAKE-NEGATIVE.
