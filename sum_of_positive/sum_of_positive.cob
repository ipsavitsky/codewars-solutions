@@ -1,28 +1,88 @@
        identification division.
        program-id. PositiveSum.
+       environment division.
+       input-output section.
+       file-control.
+           select ckptfile assign to ckptfile
+               organization is sequential.
+
        data division.
+       file section.
+       fd  ckptfile
+           recording mode is f.
+       01  ckpt-record.
+           05 ckpt-rec-batch-id     pic x(6).
+           05 ckpt-rec-i            pic 9(3).
+           05 ckpt-rec-result       pic 9(7).
+           05 ckpt-rec-neg-result   pic s9(7).
+           05 ckpt-rec-pos-count    pic 9(5).
+           05 ckpt-rec-neg-count    pic 9(5).
 
        working-storage section.
        01  i                 pic 9(5).
+       01  ws-start-i        pic 9(5).
+       01  ws-ckpt-quotient  pic 9(5).
+       01  ws-ckpt-remainder pic 9(5).
 
        linkage section.
-       01  arr.
-           05 arr-length     pic 9(3).
-           05 xs             pic s9(3) occurs 0 to 100 times 
-                             depending on arr-length.
-       01  result            pic 9(5).
+           copy ARRREC.
+       01  result            pic 9(7).
+       01  neg-result        pic s9(7).
+       01  pos-count         pic 9(5).
+       01  neg-count         pic 9(5).
+       01  ckpt-control.
+           05 ckpt-batch-id      pic x(6).
+           05 ckpt-start-i       pic 9(3).
+           05 ckpt-interval      pic 9(3).
+
+       procedure division using arr result neg-result
+                                 pos-count neg-count ckpt-control.
 
-       procedure division using arr result.
+          if ckpt-start-i less than 2
+              move 0 to result
+              move 0 to neg-result
+              move 0 to pos-count
+              move 0 to neg-count
+              move 1 to ws-start-i
+          else
+              move ckpt-start-i to ws-start-i
+          end-if.
 
-          move 0 to result.
-          perform varying i from 1 by 1
+          perform varying i from ws-start-i by 1
               until i greater than arr-length
 
               if xs(i) greater than 0
                   add xs(i) to result
+                  add 1 to pos-count
+              else
+                  add xs(i) to neg-result
+                  add 1 to neg-count
+              end-if
+
+              if ckpt-interval greater than 0
+                  divide i by ckpt-interval giving ws-ckpt-quotient
+                      remainder ws-ckpt-remainder
+              end-if
+
+              if ckpt-interval greater than 0
+                  and ws-ckpt-remainder = 0
+                  move ckpt-batch-id  to ckpt-rec-batch-id
+                  move i              to ckpt-rec-i
+                  move result         to ckpt-rec-result
+                  move neg-result     to ckpt-rec-neg-result
+                  move pos-count      to ckpt-rec-pos-count
+                  move neg-count      to ckpt-rec-neg-count
+                  open output ckptfile
+                  write ckpt-record
+                  close ckptfile
               end-if
 
           end-perform.
 
+          if ckpt-interval greater than 0
+              open output ckptfile
+              close ckptfile
+          end-if.
+
           goback.
        end program PositiveSum.
