@@ -0,0 +1,93 @@
+000010*****************************************************************
+000020* PROGRAM-ID: POSSPLIT                                          *
+000030* AUTHOR:     R. OKONKWO - BATCH SYSTEMS GROUP                  *
+000040* INSTALLATION: DATA CENTER OPERATIONS                          *
+000050* DATE-WRITTEN: 08/09/2026                                      *
+000060* DATE-COMPILED:                                                *
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY                                          *
+000090*  08/09/2026  RO  INITIAL VERSION - ITEMIZED POS/NEG SPLIT      *
+000095*  08/09/2026  RO  ADOPT SHARED ARRREC COPYBOOK FOR ARR LAYOUT   *
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. POSSPLIT.
+000130 AUTHOR. R. OKONKWO.
+000140 INSTALLATION. DATA CENTER OPERATIONS.
+000150 DATE-WRITTEN. 08/09/2026.
+000160 DATE-COMPILED.
+000170*****************************************************************
+000180* WALKS THE SAME ARR-LENGTH DRIVEN xs TABLE PositiveSum SUMS,    *
+000190* AND WRITES EACH ENTRY TO ONE OF TWO SEQUENTIAL FILES BY SIGN,  *
+000200* CARRYING THE BATCH'S ARR-LENGTH AND THE ITEM'S INDEX, SO       *
+000210* DOWNSTREAM RECONCILIATION GETS THE ITEMIZED DETAIL BEHIND      *
+000220* PositiveSum'S AGGREGATE RESULT.                                *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT POSOUT ASSIGN TO POSOUT
+000280         ORGANIZATION IS SEQUENTIAL.
+000290     SELECT NEGOUT ASSIGN TO NEGOUT
+000300         ORGANIZATION IS SEQUENTIAL.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  POSOUT
+000350     RECORDING MODE IS F.
+000360 01  POS-SPLIT-RECORD.
+000370     05  POS-ARR-LENGTH          PIC 9(03).
+000380     05  POS-ITEM-INDEX          PIC 9(03).
+000390     05  POS-ITEM-VALUE          PIC S9(03).
+000400
+000410 FD  NEGOUT
+000420     RECORDING MODE IS F.
+000430 01  NEG-SPLIT-RECORD.
+000440     05  NEG-ARR-LENGTH          PIC 9(03).
+000450     05  NEG-ITEM-INDEX          PIC 9(03).
+000460     05  NEG-ITEM-VALUE          PIC S9(03).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 01  SPL100-INDEX                PIC 9(05).
+000500
+000510 LINKAGE SECTION.
+000520     COPY ARRREC.
+000560
+000570 PROCEDURE DIVISION USING ARR.
+000580*****************************************************************
+000590* 0000-MAINLINE - OPEN THE OUTPUT FILES, SPLIT THE BATCH,        *
+000600*                 CLOSE THE OUTPUT FILES                        *
+000610*****************************************************************
+000620 0000-MAINLINE.
+000630     OPEN OUTPUT POSOUT
+000640                 NEGOUT.
+000650
+000660     PERFORM 1000-SPLIT-ONE-ITEM
+000670         THRU 1000-EXIT
+000680         VARYING SPL100-INDEX FROM 1 BY 1
+000690         UNTIL SPL100-INDEX GREATER THAN ARR-LENGTH.
+000700
+000710     CLOSE POSOUT
+000720           NEGOUT.
+000730
+000740     GOBACK.
+000750
+000760*****************************************************************
+000770* 1000-SPLIT-ONE-ITEM - WRITE ONE ENTRY TO THE APPROPRIATE FILE  *
+000780*****************************************************************
+000790 1000-SPLIT-ONE-ITEM.
+000800     IF XS (SPL100-INDEX) GREATER THAN 0
+000810         MOVE ARR-LENGTH        TO POS-ARR-LENGTH
+000820         MOVE SPL100-INDEX      TO POS-ITEM-INDEX
+000830         MOVE XS (SPL100-INDEX) TO POS-ITEM-VALUE
+000840         WRITE POS-SPLIT-RECORD
+000850     ELSE
+000860         MOVE ARR-LENGTH        TO NEG-ARR-LENGTH
+000870         MOVE SPL100-INDEX      TO NEG-ITEM-INDEX
+000880         MOVE XS (SPL100-INDEX) TO NEG-ITEM-VALUE
+000890         WRITE NEG-SPLIT-RECORD
+000900     END-IF.
+000910
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950 END PROGRAM POSSPLIT.
