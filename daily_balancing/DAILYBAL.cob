@@ -0,0 +1,478 @@
+000010*****************************************************************
+000020* PROGRAM-ID: DAILYBAL                                          *
+000030* AUTHOR:     R. OKONKWO - BATCH SYSTEMS GROUP                  *
+000040* INSTALLATION: DATA CENTER OPERATIONS                          *
+000050* DATE-WRITTEN: 08/09/2026                                      *
+000060* DATE-COMPILED:                                                *
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY                                          *
+000090*  08/09/2026  RO  INITIAL VERSION - DAILY BATCH BALANCING JOB   *
+000100*  08/09/2026  RO  ADD CHECKPOINT/RESTART SUPPORT FOR LARGE      *
+000110*                  BATCHES (CKPTFILE, DL100-CKPT-CONTROL)        *
+000120*  08/09/2026  RO  ADD CONTROL-TOTAL RECONCILIATION REPORT       *
+000130*                  (RECONRPT)                                    *
+000140*  08/09/2026  RO  ADOPT SHARED ARRREC COPYBOOK FOR ARR LAYOUT   *
+000150*  08/09/2026  RO  WIDEN RESULT/NEG-RESULT TO 7 DIGITS, VALIDATE *
+000160*                  STALE RESTART CHECKPOINTS, CLEAR CKPTFILE ON  *
+000170*                  A CLEAN FINISH, FIX BAD-HEADER INFINITE LOOP  *
+000171*  08/09/2026  RO  WIDEN RECON-DIFF TO 8 DIGITS TO STOP THE     *
+000172*                  CONTROL-TOTAL COMPARE FROM OVERFLOWING; ADD   *
+000173*                  A BATCH-COUNT TRAILER LINE TO SUMRPT          *
+000174*  08/09/2026  RO  SAVE THE BATCH ID AND CONTROL TOTAL BEFORE    *
+000175*                  THE DETAIL READ-AHEAD SO RECONRPT AND THE     *
+000176*                  RESTART COMPARE STOP USING THE NEXT BATCH'S   *
+000177*                  HEADER; FLAG OUT-OF-SEQUENCE DETAIL ITEMS     *
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DAILYBAL.
+000210 AUTHOR. R. OKONKWO.
+000220 INSTALLATION. DATA CENTER OPERATIONS.
+000230 DATE-WRITTEN. 08/09/2026.
+000240 DATE-COMPILED.
+000250*****************************************************************
+000260* DAILY TRANSACTION BALANCING DRIVER.  READS THE DAILY           *
+000270* TRANSACTION EXTRACT (ONE HEADER RECORD FOLLOWED BY ITS DETAIL  *
+000280* RECORDS PER BATCH), BUILDS THE ARR RECORD PositiveSum EXPECTS, *
+000290* CALLS PositiveSum ONCE PER BATCH, AND WRITES A BATCH-LEVEL     *
+000300* SUMMARY REPORT.                                                *
+000310*                                                                *
+000320* RESTART: IF A RESTART RECORD IS FOUND ON CKPTFILE, ITS BATCH   *
+000322* ID IS FIRST CONFIRMED AGAINST TODAY'S TRANFILE; A STALE        *
+000324* CHECKPOINT LEFT BY AN EARLIER, ALREADY-COMPLETED RUN IS        *
+000326* IGNORED.  OTHERWISE ALL BATCHES BEFORE THE CHECKPOINTED BATCH  *
+000330* ARE ASSUMED ALREADY REPORTED (BY THE RUN THAT ABENDED) AND ARE *
+000340* SKIPPED; THE CHECKPOINTED BATCH RESUMES FROM ITS LAST SAVED    *
+000350* POSITION.  SUMRPT MUST BE RUN WITH DISP=MOD ON A RESTART SO    *
+000355* THE EARLIER LINES ARE PRESERVED.  ON A CLEAN FINISH, CKPTFILE  *
+000357* IS RESET SO THE NEXT RUN DOES NOT INHERIT A STALE CHECKPOINT.  *
+000360*                                                                *
+000380* RECONCILIATION: FOR EACH BATCH, DL100-RESULT + DL100-NEG-RESULT*
+000390* IS NETTED AGAINST THE BATCH HEADER'S OWN CONTROL TOTAL AND THE *
+000400* OUTCOME IS WRITTEN TO RECONRPT, FLAGGING ANY BATCH THAT DOES   *
+000410* NOT TIE OUT.                                                   *
+000420*****************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER. IBM-370.
+000460 OBJECT-COMPUTER. IBM-370.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT TRANFILE  ASSIGN TO TRANFILE
+000500         ORGANIZATION IS SEQUENTIAL.
+000510     SELECT SUMRPT    ASSIGN TO SUMRPT
+000520         ORGANIZATION IS SEQUENTIAL.
+000530     SELECT RESTFILE  ASSIGN TO CKPTFILE
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS DL100-REST-FILE-STATUS.
+000560     SELECT RECONRPT  ASSIGN TO RECONRPT
+000570         ORGANIZATION IS SEQUENTIAL.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  TRANFILE
+000620     RECORDING MODE IS F.
+000630 01  TRAN-RECORD.
+000640     05  TRAN-REC-TYPE           PIC X(01).
+000650         88  TRAN-HEADER-REC     VALUE 'H'.
+000660         88  TRAN-DETAIL-REC     VALUE 'D'.
+000670     05  TRAN-BATCH-ID           PIC X(06).
+000680     05  TRAN-DATA               PIC X(20).
+000690     05  TRAN-HDR-DATA REDEFINES TRAN-DATA.
+000700         10  TRAN-HDR-ITEM-COUNT     PIC 9(03).
+000710         10  TRAN-HDR-CONTROL-TOTAL  PIC S9(07).
+000720         10  FILLER                  PIC X(10).
+000730     05  TRAN-DTL-DATA REDEFINES TRAN-DATA.
+000740         10  TRAN-DTL-ITEM-INDEX     PIC 9(03).
+000750         10  TRAN-DTL-AMOUNT         PIC S9(03).
+000760         10  FILLER                  PIC X(14).
+000770
+000780 FD  SUMRPT
+000790     RECORDING MODE IS F.
+000800 01  SUM-REPORT-LINE             PIC X(80).
+000810
+000820 FD  RESTFILE
+000830     RECORDING MODE IS F.
+000840 01  REST-RECORD.
+000850     05  REST-BATCH-ID           PIC X(06).
+000860     05  REST-ITEM-INDEX         PIC 9(03).
+000870     05  REST-RESULT             PIC 9(07).
+000880     05  REST-NEG-RESULT         PIC S9(07).
+000890     05  REST-POS-COUNT          PIC 9(05).
+000900     05  REST-NEG-COUNT          PIC 9(05).
+000910
+000920 FD  RECONRPT
+000930     RECORDING MODE IS F.
+000940 01  RECON-REPORT-LINE           PIC X(80).
+000950
+000960 WORKING-STORAGE SECTION.
+000970 01  DL100-SWITCHES.
+000980     05  DL100-EOF-SW            PIC X(01)  VALUE 'N'.
+000990         88  DL100-EOF           VALUE 'Y'.
+001000     05  DL100-RESTART-SW        PIC X(01)  VALUE 'N'.
+001010         88  DL100-RESTART-PENDING  VALUE 'Y'.
+001020     05  DL100-FOUND-SW          PIC X(01)  VALUE 'N'.
+001030         88  DL100-BATCH-FOUND      VALUE 'Y'.
+001040
+001050 01  DL100-COUNTERS.
+001060     05  DL100-ITEM-INDEX        PIC 9(03)  COMP.
+001070     05  DL100-BATCH-COUNT       PIC 9(05)  COMP  VALUE ZERO.
+001080
+001090 01  DL100-REST-FILE-STATUS      PIC X(02).
+001100
+001110 01  DL100-CHECKPOINT-INTERVAL   PIC 9(03)  VALUE ZERO.
+001120
+001130     COPY ARRREC REPLACING ==ARR== BY ==DL100-ARR-RECORD==
+001140                           ==ARR-LENGTH== BY ==DL100-ARR-LENGTH==
+001150                           ==XS== BY ==DL100-XS==.
+001160
+001170 01  DL100-RESULT                PIC 9(07).
+001180 01  DL100-NEG-RESULT            PIC S9(07).
+001190 01  DL100-POS-COUNT             PIC 9(05).
+001200 01  DL100-NEG-COUNT             PIC 9(05).
+001210
+001220 01  DL100-CKPT-CONTROL.
+001230     05  DL100-CKPT-BATCH-ID     PIC X(06).
+001240     05  DL100-CKPT-START-I      PIC 9(03).
+001250     05  DL100-CKPT-INTERVAL     PIC 9(03).
+001260
+001270 01  DL100-CONTROL-TOTAL         PIC S9(08).
+001275 01  DL100-HDR-CONTROL-TOTAL     PIC S9(07).
+001280 01  DL100-COMPUTED-TOTAL        PIC S9(08).
+001290 01  DL100-RECON-DIFF            PIC S9(08).
+001300
+001310 01  DL100-REPORT-HEADING.
+001320     05  FILLER                  PIC X(15) VALUE
+001330         'DAILY BALANCING'.
+001340     05  FILLER                  PIC X(20) VALUE
+001350         ' SUMMARY REPORT'.
+001360
+001370 01  DL100-RECON-HEADING.
+001380     05  FILLER                  PIC X(15) VALUE
+001390         'DAILY BALANCING'.
+001400     05  FILLER                  PIC X(35) VALUE
+001410         ' CONTROL-TOTAL RECONCILIATION RPT'.
+001420
+001430 01  DL100-DETAIL-LINE.
+001440     05  FILLER                  PIC X(01) VALUE SPACE.
+001450     05  DL100-RPT-BATCH-ID      PIC X(06).
+001460     05  FILLER                  PIC X(02) VALUE SPACE.
+001470     05  DL100-RPT-ITEM-COUNT    PIC ZZ9.
+001480     05  FILLER                  PIC X(02) VALUE SPACE.
+001490     05  DL100-RPT-POS-SUM       PIC ZZZZZZ9.
+001500     05  FILLER                  PIC X(02) VALUE SPACE.
+001510     05  DL100-RPT-NEG-SUM       PIC -ZZZZZZ9.
+001520     05  FILLER                  PIC X(02) VALUE SPACE.
+001530     05  DL100-RPT-POS-COUNT     PIC ZZZ9.
+001540     05  FILLER                  PIC X(02) VALUE SPACE.
+001550     05  DL100-RPT-NEG-COUNT     PIC ZZZ9.
+001560     05  FILLER                  PIC X(20) VALUE SPACE.
+001565
+001566 01  DL100-TRAILER-LINE.
+001567     05  FILLER                  PIC X(28) VALUE
+001568         'BATCHES PROCESSED THIS RUN:'.
+001569     05  DL100-RPT-BATCH-COUNT   PIC ZZZZ9.
+001570     05  FILLER                  PIC X(46) VALUE SPACE.
+001571
+001580 01  DL100-RECON-LINE.
+001590     05  FILLER                  PIC X(01) VALUE SPACE.
+001600     05  DL100-RCN-BATCH-ID      PIC X(06).
+001610     05  FILLER                  PIC X(02) VALUE SPACE.
+001620     05  DL100-RCN-COMPUTED      PIC -ZZZZZZZ9.
+001630     05  FILLER                  PIC X(02) VALUE SPACE.
+001640     05  DL100-RCN-CONTROL       PIC -ZZZZZZZ9.
+001650     05  FILLER                  PIC X(02) VALUE SPACE.
+001660     05  DL100-RCN-DIFF          PIC -ZZZZZZZ9.
+001670     05  FILLER                  PIC X(02) VALUE SPACE.
+001680     05  DL100-RCN-STATUS        PIC X(05).
+001690     05  FILLER                  PIC X(20) VALUE SPACE.
+001700
+001710 PROCEDURE DIVISION.
+001720*****************************************************************
+001730* 0000-MAINLINE - JOB CONTROL PARAGRAPH                          *
+001740*****************************************************************
+001750 0000-MAINLINE.
+001760     PERFORM 1000-INITIALIZE
+001770         THRU 1000-EXIT.
+001780
+001790     PERFORM 2000-PROCESS-BATCH
+001800         THRU 2000-EXIT
+001810         UNTIL DL100-EOF.
+001820
+001830     PERFORM 9000-TERMINATE
+001840         THRU 9000-EXIT.
+001850
+001860     GOBACK.
+001870
+001880*****************************************************************
+001890* 1000-INITIALIZE - OPEN FILES, READ THE CHECKPOINT INTERVAL     *
+001900*                   CONTROL CARD, CHECK FOR A PENDING RESTART,   *
+001910*                   PRIME THE READ                               *
+001920*****************************************************************
+001930 1000-INITIALIZE.
+001940     ACCEPT DL100-CHECKPOINT-INTERVAL FROM SYSIN.
+001950
+001960     OPEN INPUT TRANFILE.
+001970
+001980     PERFORM 1500-READ-RESTART
+001990         THRU 1500-EXIT.
+002000
+002010     IF DL100-RESTART-PENDING
+002020         PERFORM 1600-VALIDATE-RESTART
+002030             THRU 1600-EXIT
+002040     END-IF.
+002050
+002060     IF DL100-RESTART-PENDING
+002070         OPEN EXTEND SUMRPT
+002080         OPEN EXTEND RECONRPT
+002090     ELSE
+002100         OPEN OUTPUT SUMRPT
+002110         MOVE DL100-REPORT-HEADING TO SUM-REPORT-LINE
+002120         WRITE SUM-REPORT-LINE
+002130
+002140         OPEN OUTPUT RECONRPT
+002150         MOVE DL100-RECON-HEADING TO RECON-REPORT-LINE
+002160         WRITE RECON-REPORT-LINE
+002170     END-IF.
+002180
+002190     PERFORM 5000-READ-TRANFILE
+002200         THRU 5000-EXIT.
+002210
+002220 1000-EXIT.
+002230     EXIT.
+002240
+002250*****************************************************************
+002260* 1500-READ-RESTART - LOOK FOR A CHECKPOINT LEFT BY AN ABENDED   *
+002270*                     PRIOR RUN                                  *
+002280*****************************************************************
+002290 1500-READ-RESTART.
+002300     OPEN INPUT RESTFILE.
+002310
+002320     IF DL100-REST-FILE-STATUS = '00'
+002330         READ RESTFILE
+002340             AT END
+002350                 MOVE 'N' TO DL100-RESTART-SW
+002360             NOT AT END
+002370                 MOVE 'Y' TO DL100-RESTART-SW
+002380                 MOVE REST-BATCH-ID   TO DL100-CKPT-BATCH-ID
+002390                 MOVE REST-ITEM-INDEX TO DL100-CKPT-START-I
+002400                 MOVE REST-RESULT     TO DL100-RESULT
+002410                 MOVE REST-NEG-RESULT TO DL100-NEG-RESULT
+002420                 MOVE REST-POS-COUNT  TO DL100-POS-COUNT
+002430                 MOVE REST-NEG-COUNT  TO DL100-NEG-COUNT
+002440         END-READ
+002450         CLOSE RESTFILE
+002460     ELSE
+002470         MOVE 'N' TO DL100-RESTART-SW
+002480     END-IF.
+002490
+002500 1500-EXIT.
+002510     EXIT.
+002520
+002530*****************************************************************
+002540* 1600-VALIDATE-RESTART - CONFIRM THE CHECKPOINTED BATCH ID FROM *
+002550*                         A PRIOR RUN STILL EXISTS IN TODAY'S    *
+002560*                         TRANFILE BEFORE TRUSTING IT; A STALE   *
+002570*                         CHECKPOINT LEFT BY AN EARLIER, FULLY   *
+002580*                         COMPLETED RUN IS IGNORED RATHER THAN   *
+002590*                         SKIPPING EVERY BATCH IN THE NEW FILE.  *
+002600*****************************************************************
+002610 1600-VALIDATE-RESTART.
+002620     MOVE 'N' TO DL100-FOUND-SW.
+002630
+002640     PERFORM 1700-SCAN-FOR-BATCH
+002650         THRU 1700-EXIT
+002660         UNTIL DL100-EOF OR DL100-BATCH-FOUND.
+002670
+002680     CLOSE TRANFILE.
+002690     OPEN INPUT TRANFILE.
+002700     MOVE 'N' TO DL100-EOF-SW.
+002710
+002720     IF NOT DL100-BATCH-FOUND
+002730         DISPLAY 'DL100 - CHECKPOINTED BATCH ' DL100-CKPT-BATCH-ID
+002740                 ' NOT FOUND TODAY - IGNORING STALE RESTART'
+002750         MOVE 'N' TO DL100-RESTART-SW
+002760     END-IF.
+002780
+002790 1600-EXIT.
+002800     EXIT.
+002810
+002820*****************************************************************
+002830* 1700-SCAN-FOR-BATCH - READ ONE TRANFILE RECORD LOOKING FOR THE *
+002840*                       CHECKPOINTED BATCH'S HEADER              *
+002850*****************************************************************
+002860 1700-SCAN-FOR-BATCH.
+002870     READ TRANFILE
+002880         AT END
+002890             MOVE 'Y' TO DL100-EOF-SW
+002900         NOT AT END
+002910             IF TRAN-HEADER-REC
+002920                 AND TRAN-BATCH-ID = DL100-CKPT-BATCH-ID
+002930                 MOVE 'Y' TO DL100-FOUND-SW
+002940             END-IF
+002950     END-READ.
+002960
+002970 1700-EXIT.
+002980     EXIT.
+002990
+003000*****************************************************************
+003010* 2000-PROCESS-BATCH - BUILD ARR FOR ONE BATCH AND CALL          *
+003020*                      PositiveSum, THEN REPORT THE RESULT.      *
+003030*                      A BATCH THAT ALREADY COMPLETED BEFORE A   *
+003040*                      PRIOR ABEND IS SKIPPED; THE CHECKPOINTED  *
+003050*                      BATCH RESUMES FROM ITS SAVED POSITION.    *
+003060*****************************************************************
+003070 2000-PROCESS-BATCH.
+003080     IF NOT TRAN-HEADER-REC
+003090         DISPLAY 'DL100 - EXPECTED HEADER RECORD, BATCH '
+003100                 TRAN-BATCH-ID
+003110         PERFORM 5000-READ-TRANFILE
+003120             THRU 5000-EXIT
+003130         GO TO 2000-EXIT
+003140     END-IF.
+003150
+003160     MOVE TRAN-BATCH-ID TO DL100-RPT-BATCH-ID.
+003170     MOVE TRAN-HDR-ITEM-COUNT TO DL100-ARR-LENGTH.
+003180     MOVE TRAN-HDR-ITEM-COUNT TO DL100-RPT-ITEM-COUNT.
+003185     MOVE TRAN-HDR-CONTROL-TOTAL TO DL100-HDR-CONTROL-TOTAL.
+003190
+003200     PERFORM 5000-READ-TRANFILE
+003210         THRU 5000-EXIT.
+003220
+003230     PERFORM 3000-LOAD-DETAIL
+003240         THRU 3000-EXIT
+003250         VARYING DL100-ITEM-INDEX FROM 1 BY 1
+003260         UNTIL DL100-ITEM-INDEX GREATER THAN DL100-ARR-LENGTH.
+003270
+003280     IF DL100-RESTART-PENDING
+003290         AND DL100-RPT-BATCH-ID NOT = DL100-CKPT-BATCH-ID
+003300         GO TO 2000-EXIT
+003310     END-IF.
+003320
+003330     IF DL100-RESTART-PENDING
+003340         AND DL100-RPT-BATCH-ID = DL100-CKPT-BATCH-ID
+003350         COMPUTE DL100-CKPT-START-I = DL100-CKPT-START-I + 1
+003360         MOVE 'N' TO DL100-RESTART-SW
+003370     ELSE
+003380         MOVE 1 TO DL100-CKPT-START-I
+003390     END-IF.
+003400
+003410     MOVE DL100-RPT-BATCH-ID        TO DL100-CKPT-BATCH-ID.
+003420     MOVE DL100-CHECKPOINT-INTERVAL TO DL100-CKPT-INTERVAL.
+003430
+003440     CALL 'PositiveSum' USING DL100-ARR-RECORD
+003450                              DL100-RESULT
+003460                              DL100-NEG-RESULT
+003470                              DL100-POS-COUNT
+003480                              DL100-NEG-COUNT
+003490                              DL100-CKPT-CONTROL.
+003500
+003510     PERFORM 4000-WRITE-SUMMARY
+003520         THRU 4000-EXIT.
+003530
+003540     PERFORM 4500-WRITE-RECON
+003550         THRU 4500-EXIT.
+003560
+003570     ADD 1 TO DL100-BATCH-COUNT.
+003580
+003590 2000-EXIT.
+003600     EXIT.
+003610
+003620*****************************************************************
+003630* 3000-LOAD-DETAIL - MOVE ONE DETAIL RECORD INTO THE ARR TABLE   *
+003640*****************************************************************
+003650 3000-LOAD-DETAIL.
+003660     IF DL100-EOF OR NOT TRAN-DETAIL-REC
+003670         DISPLAY 'DL100 - MISSING DETAIL RECORD, BATCH '
+003680                 TRAN-BATCH-ID
+003690         GO TO 3000-EXIT
+003700     END-IF.
+003705
+003708     IF TRAN-DTL-ITEM-INDEX NOT = DL100-ITEM-INDEX
+003710         DISPLAY 'DL100 - DETAIL OUT OF SEQUENCE, BATCH '
+003712                 TRAN-BATCH-ID ' EXPECTED ITEM '
+003714                 DL100-ITEM-INDEX ' GOT ' TRAN-DTL-ITEM-INDEX
+003716     END-IF.
+003718
+003720     MOVE TRAN-DTL-AMOUNT TO DL100-XS (DL100-ITEM-INDEX).
+003730
+003740     PERFORM 5000-READ-TRANFILE
+003750         THRU 5000-EXIT.
+003760
+003770 3000-EXIT.
+003780     EXIT.
+003790
+003800*****************************************************************
+003810* 4000-WRITE-SUMMARY - FORMAT AND WRITE ONE REPORT LINE          *
+003820*****************************************************************
+003830 4000-WRITE-SUMMARY.
+003840     MOVE DL100-RESULT     TO DL100-RPT-POS-SUM.
+003850     MOVE DL100-NEG-RESULT TO DL100-RPT-NEG-SUM.
+003860     MOVE DL100-POS-COUNT  TO DL100-RPT-POS-COUNT.
+003870     MOVE DL100-NEG-COUNT  TO DL100-RPT-NEG-COUNT.
+003880
+003890     MOVE DL100-DETAIL-LINE TO SUM-REPORT-LINE.
+003900     WRITE SUM-REPORT-LINE.
+003910
+003920 4000-EXIT.
+003930     EXIT.
+003940
+003950*****************************************************************
+003960* 4500-WRITE-RECON - NET DL100-RESULT AND DL100-NEG-RESULT       *
+003970*                    AGAINST THE BATCH HEADER'S CONTROL TOTAL    *
+003980*                    AND REPORT WHETHER THE BATCH TIES OUT       *
+003990*****************************************************************
+004000 4500-WRITE-RECON.
+004010     COMPUTE DL100-COMPUTED-TOTAL =
+004020         DL100-RESULT + DL100-NEG-RESULT.
+004030     MOVE DL100-HDR-CONTROL-TOTAL TO DL100-CONTROL-TOTAL.
+004040     COMPUTE DL100-RECON-DIFF =
+004050         DL100-COMPUTED-TOTAL - DL100-CONTROL-TOTAL.
+004060
+004070     MOVE DL100-RPT-BATCH-ID  TO DL100-RCN-BATCH-ID.
+004080     MOVE DL100-COMPUTED-TOTAL TO DL100-RCN-COMPUTED.
+004090     MOVE DL100-CONTROL-TOTAL  TO DL100-RCN-CONTROL.
+004100     MOVE DL100-RECON-DIFF     TO DL100-RCN-DIFF.
+004110
+004120     IF DL100-RECON-DIFF = 0
+004130         MOVE 'OK   ' TO DL100-RCN-STATUS
+004140     ELSE
+004150         MOVE 'BREAK' TO DL100-RCN-STATUS
+004160     END-IF.
+004170
+004180     MOVE DL100-RECON-LINE TO RECON-REPORT-LINE.
+004190     WRITE RECON-REPORT-LINE.
+004200
+004210 4500-EXIT.
+004220     EXIT.
+004230
+004240*****************************************************************
+004250* 5000-READ-TRANFILE - READ NEXT RECORD, SET EOF SWITCH          *
+004260*****************************************************************
+004270 5000-READ-TRANFILE.
+004280     READ TRANFILE
+004290         AT END
+004300             MOVE 'Y' TO DL100-EOF-SW
+004310     END-READ.
+004320
+004330 5000-EXIT.
+004340     EXIT.
+004350
+004360*****************************************************************
+004370* 9000-TERMINATE - CLOSE FILES                                   *
+004380*****************************************************************
+004390 9000-TERMINATE.
+004392     MOVE DL100-BATCH-COUNT  TO DL100-RPT-BATCH-COUNT.
+004394     MOVE DL100-TRAILER-LINE TO SUM-REPORT-LINE.
+004396     WRITE SUM-REPORT-LINE.
+004398
+004400     OPEN OUTPUT RESTFILE.
+004410     CLOSE RESTFILE.
+004420
+004430     CLOSE TRANFILE
+004440           SUMRPT
+004450           RECONRPT.
+004460
+004470 9000-EXIT.
+004480     EXIT.
+004490
+004500 END PROGRAM DAILYBAL.
