@@ -0,0 +1,38 @@
+//DAILYBAL JOB (ACCTNO),'DAILY BALANCING',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE DAILY TRANSACTION BALANCING JOB.  READS THE DAILY    *
+//* TRANSACTION EXTRACT AND CALLS PositiveSum ONCE PER BATCH TO   *
+//* PRODUCE THE BATCH-LEVEL SUMMARY REPORT AND THE CONTROL-TOTAL  *
+//* RECONCILIATION REPORT (RECONRPT).                             *
+//*                                                                *
+//* SYSIN CARD 1: CHECKPOINT INTERVAL (PIC 9(03), 000 = DISABLED) *
+//*                                                                *
+//* RESTART: IF STEP010 ABENDS PARTWAY THROUGH A LARGE BATCH,      *
+//* RESUBMIT THIS JOB UNCHANGED.  CKPTFILE WILL STILL HOLD THE     *
+//* LAST CHECKPOINT AND SUMRPT (DISP=MOD) WILL STILL HOLD THE      *
+//* LINES ALREADY REPORTED, SO DAILYBAL PICKS UP WHERE IT LEFT     *
+//* OFF INSTEAD OF REPROCESSING THE WHOLE FILE.  DAILYBAL CLEARS   *
+//* CKPTFILE ITSELF ON A CLEAN FINISH, SO A NORMAL RUN NEVER       *
+//* LEAVES A STALE CHECKPOINT BEHIND FOR THE NEXT DAY.             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DAILYBAL
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//SUMRPT   DD DSN=PROD.DAILY.SUMRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.DAILY.CKPTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//RECONRPT DD DSN=PROD.DAILY.RECONRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+025
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
